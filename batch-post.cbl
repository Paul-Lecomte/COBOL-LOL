@@ -0,0 +1,352 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCTMAS-STATUS.
+
+           SELECT DAILY-TRANSACTIONS-FILE ASSIGN TO "DAILYTXN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILYTXN-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-RUN-ID
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT POSTING-SUMMARY-FILE ASSIGN TO "POSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-POSTRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "ACCTMAS.cpy".
+
+       FD  DAILY-TRANSACTIONS-FILE.
+           COPY "DAILYTXN.cpy".
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY "TRANLOG.cpy".
+
+       FD  CHECKPOINT-FILE.
+           COPY "CKPTFILE.cpy".
+
+       FD  POSTING-SUMMARY-FILE.
+       01 WS-REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAS-STATUS              PIC XX.
+           88 ACCTMAS-OK                 VALUE "00".
+           88 ACCTMAS-NOT-FOUND          VALUE "23".
+           88 ACCTMAS-NOT-EXIST          VALUE "35".
+
+       01 WS-DAILYTXN-STATUS             PIC XX.
+           88 DAILYTXN-OK                VALUE "00".
+           88 DAILYTXN-EOF               VALUE "10".
+
+       01 WS-TRANLOG-STATUS              PIC XX.
+           88 TRANLOG-OK                 VALUE "00".
+           88 TRANLOG-NOT-EXIST          VALUE "35".
+
+       01 WS-CKPT-STATUS                 PIC XX.
+           88 CKPT-OK                    VALUE "00".
+           88 CKPT-NOT-FOUND             VALUE "23".
+           88 CKPT-NOT-EXIST             VALUE "35".
+
+       01 WS-POSTRPT-STATUS              PIC XX.
+
+       01 WS-RUN-ID                      PIC X(8) VALUE "BATCHPST".
+       01 WS-TODAY-DATE                  PIC 9(8).
+       01 WS-EOF-SWITCH                  PIC X VALUE "N".
+           88 DTXN-EOF                   VALUE "Y".
+       01 WS-SEQ-NUM                     PIC 9(8) VALUE ZERO.
+       01 WS-RESTART-SEQ                 PIC 9(8) VALUE ZERO.
+       01 WS-SKIP-COUNT                  PIC 9(8) VALUE ZERO.
+
+       01 WS-AVAILABLE-FUNDS             PIC S9(7)V99.
+       01 WS-OVERDRAFT-FEE               PIC 9(5)V99 VALUE 35.00.
+       01 WS-OVERDRAFT-FEE-SWITCH        PIC X VALUE "N".
+           88 OVERDRAFT-FEE-DUE          VALUE "Y".
+
+       01 WS-COUNT-POSTED                PIC 9(7) VALUE ZERO.
+       01 WS-COUNT-REJECTED              PIC 9(7) VALUE ZERO.
+       01 WS-TOTAL-DEPOSITS              PIC S9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-WITHDRAWALS           PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-JOURNAL-ACCT                PIC 9(8).
+       01 WS-JOURNAL-TYPE                PIC X(4).
+       01 WS-JOURNAL-AMOUNT              PIC S9(7)V99.
+       01 WS-JOURNAL-BALANCE             PIC S9(7)V99.
+       01 WS-JOURNAL-RELATED-ACCT        PIC 9(8) VALUE ZEROES.
+
+
+       01 WS-REPORT-DETAIL.
+           05 FILLER                     PIC X(5) VALUE SPACES.
+           05 RD-ACCT-NUMBER             PIC 9(8).
+           05 FILLER                     PIC X(3) VALUE SPACES.
+           05 RD-TRAN-TYPE                PIC X(4).
+           05 FILLER                     PIC X(3) VALUE SPACES.
+           05 RD-AMOUNT                  PIC -(6)9.99.
+           05 FILLER                     PIC X(3) VALUE SPACES.
+           05 RD-STATUS                  PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           PERFORM OPEN-FILES
+           PERFORM CHECK-FOR-RESTART
+           PERFORM SKIP-ALREADY-POSTED
+           PERFORM PROCESS-TRANSACTIONS UNTIL DTXN-EOF
+           PERFORM MARK-CHECKPOINT-COMPLETE
+           PERFORM WRITE-POSTING-SUMMARY
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF ACCTMAS-NOT-EXIST
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF
+           OPEN INPUT DAILY-TRANSACTIONS-FILE
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           IF TRANLOG-NOT-EXIST
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               OPEN EXTEND TRANSACTION-LOG-FILE
+           END-IF
+           OPEN I-O CHECKPOINT-FILE
+           IF CKPT-NOT-EXIST
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           OPEN OUTPUT POSTING-SUMMARY-FILE.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE DAILY-TRANSACTIONS-FILE
+           CLOSE TRANSACTION-LOG-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE POSTING-SUMMARY-FILE.
+
+       CHECK-FOR-RESTART.
+           MOVE WS-RUN-ID TO CKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   PERFORM START-FRESH-CHECKPOINT
+                   WRITE CHECKPOINT-RECORD
+               NOT INVALID KEY
+                   IF CKPT-COMPLETE
+                       IF CKPT-RUN-DATE = WS-TODAY-DATE
+                           DISPLAY "BANKPOST ABEND - run " WS-RUN-ID
+                               " already completed today ("
+                               WS-TODAY-DATE ")"
+                           DISPLAY "Operator must resolve before "
+                               "this job can be resubmitted"
+                           MOVE 16 TO RETURN-CODE
+                           PERFORM CLOSE-FILES
+                           STOP RUN
+                       END-IF
+                       PERFORM START-FRESH-CHECKPOINT
+                       REWRITE CHECKPOINT-RECORD
+                   ELSE
+                       IF CKPT-RUN-DATE NOT = WS-TODAY-DATE
+                           DISPLAY "BANKPOST ABEND - checkpoint run "
+                               WS-RUN-ID " dated " CKPT-RUN-DATE
+                               " but today is " WS-TODAY-DATE
+                           DISPLAY "Stale in-progress checkpoint - "
+                               "operator must resolve before restart"
+                           MOVE 16 TO RETURN-CODE
+                           PERFORM CLOSE-FILES
+                           STOP RUN
+                       END-IF
+                       MOVE CKPT-LAST-SEQ TO WS-RESTART-SEQ
+                       MOVE CKPT-COUNT-POSTED TO WS-COUNT-POSTED
+                       MOVE CKPT-COUNT-REJECTED TO WS-COUNT-REJECTED
+                       MOVE CKPT-TOTAL-DEPOSITS TO WS-TOTAL-DEPOSITS
+                       MOVE CKPT-TOTAL-WITHDRAWALS
+                           TO WS-TOTAL-WITHDRAWALS
+                       DISPLAY "Resuming batch post from sequence "
+                           WS-RESTART-SEQ
+                   END-IF
+           END-READ.
+
+       START-FRESH-CHECKPOINT.
+           MOVE ZERO TO CKPT-LAST-SEQ
+           MOVE WS-TODAY-DATE TO CKPT-RUN-DATE
+           MOVE ZERO TO CKPT-COUNT-POSTED
+           MOVE ZERO TO CKPT-COUNT-REJECTED
+           MOVE ZERO TO CKPT-TOTAL-DEPOSITS
+           MOVE ZERO TO CKPT-TOTAL-WITHDRAWALS
+           SET CKPT-IN-PROGRESS TO TRUE.
+
+       SKIP-ALREADY-POSTED.
+           PERFORM WS-RESTART-SEQ TIMES
+               READ DAILY-TRANSACTIONS-FILE
+                   AT END
+                       SET DTXN-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SEQ-NUM
+                       ADD 1 TO WS-SKIP-COUNT
+               END-READ
+           END-PERFORM.
+
+       PROCESS-TRANSACTIONS.
+           READ DAILY-TRANSACTIONS-FILE
+               AT END
+                   SET DTXN-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-SEQ-NUM
+                   PERFORM POST-ONE-TRANSACTION
+                   PERFORM UPDATE-CHECKPOINT
+           END-READ.
+
+       POST-ONE-TRANSACTION.
+           MOVE DTXN-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE "REJECTED-NOT-FOUND" TO RD-STATUS
+                   PERFORM WRITE-REPORT-DETAIL
+                   ADD 1 TO WS-COUNT-REJECTED
+               NOT INVALID KEY
+                   PERFORM APPLY-ONE-TRANSACTION
+           END-READ.
+
+       APPLY-ONE-TRANSACTION.
+           IF NOT ACCT-OPEN
+               MOVE "REJECTED-CLOSED" TO RD-STATUS
+               PERFORM WRITE-REPORT-DETAIL
+               ADD 1 TO WS-COUNT-REJECTED
+           ELSE
+               EVALUATE DTXN-TRAN-TYPE
+                   WHEN "DEP "
+                       PERFORM POST-BATCH-DEPOSIT
+                   WHEN "WD  "
+                       PERFORM POST-BATCH-WITHDRAWAL
+                   WHEN OTHER
+                       MOVE "REJECTED-BAD-TYPE" TO RD-STATUS
+                       PERFORM WRITE-REPORT-DETAIL
+                       ADD 1 TO WS-COUNT-REJECTED
+               END-EVALUATE
+           END-IF.
+
+       POST-BATCH-DEPOSIT.
+           ADD DTXN-AMOUNT TO ACCT-BALANCE
+           REWRITE ACCOUNT-RECORD
+           ADD DTXN-AMOUNT TO WS-TOTAL-DEPOSITS
+           MOVE DTXN-ACCT-NUMBER TO WS-JOURNAL-ACCT
+           MOVE "DEP " TO WS-JOURNAL-TYPE
+           MOVE DTXN-AMOUNT TO WS-JOURNAL-AMOUNT
+           MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+           MOVE ZEROES TO WS-JOURNAL-RELATED-ACCT
+           PERFORM WRITE-JOURNAL-ENTRY
+           MOVE "POSTED" TO RD-STATUS
+           PERFORM WRITE-REPORT-DETAIL
+           ADD 1 TO WS-COUNT-POSTED.
+
+       POST-BATCH-WITHDRAWAL.
+           COMPUTE WS-AVAILABLE-FUNDS =
+               ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+           IF DTXN-AMOUNT > WS-AVAILABLE-FUNDS
+               MOVE "REJECTED-NSF" TO RD-STATUS
+               PERFORM WRITE-REPORT-DETAIL
+               ADD 1 TO WS-COUNT-REJECTED
+           ELSE
+               IF DTXN-AMOUNT > ACCT-BALANCE
+                   AND DTXN-AMOUNT >
+                       WS-AVAILABLE-FUNDS - WS-OVERDRAFT-FEE
+                   MOVE "REJECTED-NSF" TO RD-STATUS
+                   PERFORM WRITE-REPORT-DETAIL
+                   ADD 1 TO WS-COUNT-REJECTED
+               ELSE
+                   MOVE "N" TO WS-OVERDRAFT-FEE-SWITCH
+                   SUBTRACT DTXN-AMOUNT FROM ACCT-BALANCE
+                   ADD DTXN-AMOUNT TO WS-TOTAL-WITHDRAWALS
+                   MOVE DTXN-ACCT-NUMBER TO WS-JOURNAL-ACCT
+                   MOVE "WD  " TO WS-JOURNAL-TYPE
+                   MOVE DTXN-AMOUNT TO WS-JOURNAL-AMOUNT
+                   MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+                   MOVE ZEROES TO WS-JOURNAL-RELATED-ACCT
+                   IF ACCT-BALANCE < 0
+                       SET OVERDRAFT-FEE-DUE TO TRUE
+                       SUBTRACT WS-OVERDRAFT-FEE FROM ACCT-BALANCE
+                       ADD WS-OVERDRAFT-FEE TO WS-TOTAL-WITHDRAWALS
+                   END-IF
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM WRITE-JOURNAL-ENTRY
+                   IF OVERDRAFT-FEE-DUE
+                       MOVE "FEE " TO WS-JOURNAL-TYPE
+                       MOVE WS-OVERDRAFT-FEE TO WS-JOURNAL-AMOUNT
+                       MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+                       PERFORM WRITE-JOURNAL-ENTRY
+                   END-IF
+                   MOVE "POSTED" TO RD-STATUS
+                   PERFORM WRITE-REPORT-DETAIL
+                   ADD 1 TO WS-COUNT-POSTED
+               END-IF
+           END-IF.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE WS-JOURNAL-ACCT TO TLOG-ACCT-NUMBER
+           MOVE WS-JOURNAL-TYPE TO TLOG-TRAN-TYPE
+           MOVE WS-JOURNAL-AMOUNT TO TLOG-AMOUNT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TLOG-TIMESTAMP
+           MOVE WS-JOURNAL-BALANCE TO TLOG-RESULT-BALANCE
+           MOVE WS-JOURNAL-RELATED-ACCT TO TLOG-RELATED-ACCT
+           MOVE SPACES TO TLOG-FILLER
+           WRITE TRANSACTION-LOG-RECORD.
+
+       UPDATE-CHECKPOINT.
+           MOVE WS-SEQ-NUM TO CKPT-LAST-SEQ
+           MOVE WS-COUNT-POSTED TO CKPT-COUNT-POSTED
+           MOVE WS-COUNT-REJECTED TO CKPT-COUNT-REJECTED
+           MOVE WS-TOTAL-DEPOSITS TO CKPT-TOTAL-DEPOSITS
+           MOVE WS-TOTAL-WITHDRAWALS TO CKPT-TOTAL-WITHDRAWALS
+           REWRITE CHECKPOINT-RECORD.
+
+       MARK-CHECKPOINT-COMPLETE.
+           SET CKPT-COMPLETE TO TRUE
+           REWRITE CHECKPOINT-RECORD.
+
+       WRITE-REPORT-DETAIL.
+           MOVE DTXN-ACCT-NUMBER TO RD-ACCT-NUMBER
+           MOVE DTXN-TRAN-TYPE TO RD-TRAN-TYPE
+           MOVE DTXN-AMOUNT TO RD-AMOUNT
+           MOVE WS-REPORT-DETAIL TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE.
+
+       WRITE-POSTING-SUMMARY.
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE "===== END-OF-DAY POSTING SUMMARY ====="
+               TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Transactions posted : " WS-COUNT-POSTED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Transactions rejected: " WS-COUNT-REJECTED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Total deposits posted    : " WS-TOTAL-DEPOSITS
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Total withdrawals posted : " WS-TOTAL-WITHDRAWALS
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE.
