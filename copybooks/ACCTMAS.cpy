@@ -0,0 +1,18 @@
+      *>--------------------------------------------------------------
+      *> ACCTMAS.cpy - Account Master record layout
+      *> Keyed (INDEXED) file, RECORD KEY IS ACCT-NUMBER.
+      *>--------------------------------------------------------------
+       01 ACCOUNT-RECORD.
+           05 ACCT-NUMBER              PIC 9(8).
+           05 ACCT-CUSTOMER-NAME       PIC X(30).
+           05 ACCT-ADDRESS             PIC X(40).
+           05 ACCT-PRODUCT-TYPE        PIC X(1).
+               88 ACCT-IS-SAVINGS      VALUE "S".
+               88 ACCT-IS-CHECKING     VALUE "C".
+           05 ACCT-BALANCE             PIC S9(7)V99.
+           05 ACCT-OVERDRAFT-LIMIT     PIC 9(7)V99.
+           05 ACCT-STATUS              PIC X(1).
+               88 ACCT-OPEN            VALUE "O".
+               88 ACCT-CLOSED          VALUE "C".
+           05 ACCT-OPEN-DATE           PIC 9(8).
+           05 ACCT-FILLER              PIC X(15).
