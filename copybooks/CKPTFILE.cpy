@@ -0,0 +1,20 @@
+      *>--------------------------------------------------------------
+      *> CKPTFILE.cpy - Batch checkpoint/restart control record
+      *> Keyed (INDEXED) file, RECORD KEY IS CKPT-RUN-ID.
+      *> One record per batch run-id; rewritten after each commit
+      *> interval so a restart knows how many input records to skip.
+      *>--------------------------------------------------------------
+       01 CHECKPOINT-RECORD.
+           05 CKPT-RUN-ID              PIC X(8).
+           05 CKPT-LAST-SEQ            PIC 9(8).
+           05 CKPT-RUN-DATE            PIC 9(8).
+           05 CKPT-STATUS              PIC X(1).
+               88 CKPT-IN-PROGRESS     VALUE "I".
+               88 CKPT-COMPLETE        VALUE "C".
+      *>         Running posting-summary totals as of the last
+      *>         checkpoint, so a restart's summary report covers the
+      *>         whole day, not just the transactions after resume.
+           05 CKPT-COUNT-POSTED        PIC 9(7).
+           05 CKPT-COUNT-REJECTED      PIC 9(7).
+           05 CKPT-TOTAL-DEPOSITS      PIC S9(9)V99.
+           05 CKPT-TOTAL-WITHDRAWALS   PIC S9(9)V99.
