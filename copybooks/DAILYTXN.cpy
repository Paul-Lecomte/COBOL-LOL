@@ -0,0 +1,9 @@
+      *>--------------------------------------------------------------
+      *> DAILYTXN.cpy - Daily transaction input record layout
+      *> Sequential (LINE SEQUENTIAL) input to the batch posting run.
+      *>--------------------------------------------------------------
+       01 DAILY-TRANSACTION-RECORD.
+           05 DTXN-ACCT-NUMBER         PIC 9(8).
+           05 DTXN-TRAN-TYPE           PIC X(4).
+      *>         DEP = deposit, WD = withdrawal.
+           05 DTXN-AMOUNT              PIC 9(7)V99.
