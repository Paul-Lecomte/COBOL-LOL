@@ -0,0 +1,19 @@
+      *>--------------------------------------------------------------
+      *> TRANLOG.cpy - Transaction journal record layout
+      *> Sequential (LINE SEQUENTIAL) file, written/appended only.
+      *>--------------------------------------------------------------
+       01 TRANSACTION-LOG-RECORD.
+           05 TLOG-ACCT-NUMBER         PIC 9(8).
+           05 TLOG-TRAN-TYPE           PIC X(4).
+      *>         DEP  = deposit            WD   = withdrawal
+      *>         FEE  = overdraft fee      XFRD = transfer debit (out)
+      *>         XFRC = transfer credit (in)
+      *>         INT  = interest posting
+      *>         OPEN = account opened     CLOS = account closed
+           05 TLOG-AMOUNT              PIC S9(7)V99.
+           05 TLOG-TIMESTAMP           PIC 9(14).
+      *>         CCYYMMDDHHMMSS from FUNCTION CURRENT-DATE.
+           05 TLOG-RESULT-BALANCE      PIC S9(7)V99.
+           05 TLOG-RELATED-ACCT        PIC 9(8).
+      *>         Other leg of a transfer; zero for non-transfer types.
+           05 TLOG-FILLER              PIC X(10).
