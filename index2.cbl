@@ -2,31 +2,150 @@
        PROGRAM-ID. BANK-ACCOUNT.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCTMAS-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "ACCTMAS.cpy".
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY "TRANLOG.cpy".
+
        WORKING-STORAGE SECTION.
-       01 USER-CHOICE PIC 9.
-       01 BALANCE PIC 9(5)V99 VALUE 1000.00.
-       01 AMOUNT PIC 9(5)V99.
+       COPY "ACCTMAS.cpy"
+           REPLACING ==ACCOUNT-RECORD==      BY ==WS-SOURCE-ACCOUNT==
+                     ==ACCT-NUMBER==         BY ==SRC-ACCT-NUMBER==
+                     ==ACCT-CUSTOMER-NAME==  BY ==SRC-CUSTOMER-NAME==
+                     ==ACCT-ADDRESS==        BY ==SRC-ADDRESS==
+                     ==ACCT-PRODUCT-TYPE==   BY ==SRC-PRODUCT-TYPE==
+                     ==ACCT-IS-SAVINGS==     BY ==SRC-IS-SAVINGS==
+                     ==ACCT-IS-CHECKING==    BY ==SRC-IS-CHECKING==
+                     ==ACCT-BALANCE==        BY ==SRC-BALANCE==
+                     ==ACCT-OVERDRAFT-LIMIT== BY ==SRC-OVERDRAFT-LIMIT==
+                     ==ACCT-STATUS==         BY ==SRC-STATUS==
+                     ==ACCT-OPEN==           BY ==SRC-OPEN==
+                     ==ACCT-CLOSED==         BY ==SRC-CLOSED==
+                     ==ACCT-OPEN-DATE==      BY ==SRC-OPEN-DATE==
+                     ==ACCT-FILLER==         BY ==SRC-FILLER==.
+
+       COPY "ACCTMAS.cpy"
+           REPLACING ==ACCOUNT-RECORD==      BY ==WS-DEST-ACCOUNT==
+                     ==ACCT-NUMBER==         BY ==DST-ACCT-NUMBER==
+                     ==ACCT-CUSTOMER-NAME==  BY ==DST-CUSTOMER-NAME==
+                     ==ACCT-ADDRESS==        BY ==DST-ADDRESS==
+                     ==ACCT-PRODUCT-TYPE==   BY ==DST-PRODUCT-TYPE==
+                     ==ACCT-IS-SAVINGS==     BY ==DST-IS-SAVINGS==
+                     ==ACCT-IS-CHECKING==    BY ==DST-IS-CHECKING==
+                     ==ACCT-BALANCE==        BY ==DST-BALANCE==
+                     ==ACCT-OVERDRAFT-LIMIT== BY ==DST-OVERDRAFT-LIMIT==
+                     ==ACCT-STATUS==         BY ==DST-STATUS==
+                     ==ACCT-OPEN==           BY ==DST-OPEN==
+                     ==ACCT-CLOSED==         BY ==DST-CLOSED==
+                     ==ACCT-OPEN-DATE==      BY ==DST-OPEN-DATE==
+                     ==ACCT-FILLER==         BY ==DST-FILLER==.
+
+       01 WS-ACCTMAS-STATUS         PIC XX.
+           88 ACCTMAS-OK            VALUE "00".
+           88 ACCTMAS-NOT-FOUND     VALUE "23".
+           88 ACCTMAS-NOT-EXIST     VALUE "35".
+
+       01 WS-TRANLOG-STATUS         PIC XX.
+           88 TRANLOG-OK            VALUE "00".
+           88 TRANLOG-NOT-EXIST     VALUE "35".
+
+       01 WS-EXIT-SWITCH            PIC X VALUE "N".
+           88 EXIT-REQUESTED        VALUE "Y".
+
+       01 WS-ACCT-FOUND-SWITCH      PIC X VALUE "N".
+           88 ACCOUNT-FOUND         VALUE "Y".
+
+       01 WS-VALID-SWITCH           PIC X VALUE "N".
+           88 INPUT-IS-VALID        VALUE "Y".
+
+       01 USER-CHOICE                PIC 9.
+       01 AMOUNT                     PIC 9(7)V99.
+       01 WS-ACCOUNT-NUMBER          PIC 9(8).
+       01 WS-TO-ACCOUNT-NUMBER       PIC 9(8).
+       01 WS-MAINT-CHOICE            PIC 9.
+       01 WS-AVAILABLE-FUNDS         PIC S9(7)V99.
+       01 WS-OVERDRAFT-FEE           PIC 9(5)V99 VALUE 35.00.
+       01 WS-OVERDRAFT-FEE-SWITCH    PIC X VALUE "N".
+           88 OVERDRAFT-FEE-DUE      VALUE "Y".
+
+       01 WS-JOURNAL-ACCT            PIC 9(8).
+       01 WS-JOURNAL-TYPE            PIC X(4).
+       01 WS-JOURNAL-AMOUNT          PIC S9(7)V99.
+       01 WS-JOURNAL-BALANCE         PIC S9(7)V99.
+       01 WS-JOURNAL-RELATED-ACCT    PIC 9(8) VALUE ZEROES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM SHOW-MENU
-           PERFORM PROCESS-CHOICE
+           PERFORM OPEN-FILES
+           PERFORM UNTIL EXIT-REQUESTED
+               PERFORM SHOW-MENU
+               PERFORM VALIDATE-CHOICE
+               PERFORM PROCESS-CHOICE
+           END-PERFORM
+           PERFORM CLOSE-FILES
            STOP RUN.
 
+       OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF ACCTMAS-NOT-EXIST
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           IF TRANLOG-NOT-EXIST
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               OPEN EXTEND TRANSACTION-LOG-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE TRANSACTION-LOG-FILE.
+
        SHOW-MENU.
            DISPLAY "===============================".
            DISPLAY " Welcome to COBOL Bank System ".
            DISPLAY "===============================".
+           DISPLAY "Enter account number: ".
+           ACCEPT WS-ACCOUNT-NUMBER.
            DISPLAY "1. Check Balance".
            DISPLAY "2. Deposit Money".
            DISPLAY "3. Withdraw Money".
-           DISPLAY "4. Exit".
+           DISPLAY "4. Transfer Funds".
+           DISPLAY "5. Account Maintenance".
+           DISPLAY "6. Exit".
            DISPLAY "===============================".
-           DISPLAY "Enter your choice (1-4): ".
+           DISPLAY "Enter your choice (1-6): ".
            ACCEPT USER-CHOICE.
 
+       VALIDATE-CHOICE.
+           MOVE "N" TO WS-VALID-SWITCH
+           PERFORM UNTIL INPUT-IS-VALID
+               IF USER-CHOICE NUMERIC
+                       AND USER-CHOICE >= 1 AND USER-CHOICE <= 6
+                   SET INPUT-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Invalid choice. Enter 1-6: "
+                   ACCEPT USER-CHOICE
+               END-IF
+           END-PERFORM.
+
        PROCESS-CHOICE.
            EVALUATE USER-CHOICE
                WHEN 1
@@ -36,36 +155,306 @@
                WHEN 3
                    PERFORM WITHDRAW-MONEY
                WHEN 4
+                   PERFORM TRANSFER-FUNDS
+               WHEN 5
+                   PERFORM ACCOUNT-MAINTENANCE
+               WHEN 6
                    DISPLAY "Thank you for using COBOL Bank!"
-               WHEN OTHER
-                   DISPLAY "Invalid choice, please try again."
-                   PERFORM SHOW-MENU
-                   PERFORM PROCESS-CHOICE
+                   SET EXIT-REQUESTED TO TRUE
            END-EVALUATE.
 
+       READ-ACCOUNT.
+           MOVE "N" TO WS-ACCT-FOUND-SWITCH
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "Account " WS-ACCOUNT-NUMBER " not found."
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND TO TRUE
+           END-READ.
+
+       VALIDATE-AMOUNT.
+           MOVE "N" TO WS-VALID-SWITCH
+           DISPLAY "Enter amount: ".
+           ACCEPT AMOUNT.
+           PERFORM UNTIL INPUT-IS-VALID
+               IF AMOUNT NUMERIC AND AMOUNT > 0
+                   SET INPUT-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "Invalid amount. Enter a positive number: "
+                   ACCEPT AMOUNT
+               END-IF
+           END-PERFORM.
+
        CHECK-BALANCE.
-           DISPLAY "Your current balance is: $" BALANCE.
-           PERFORM SHOW-MENU
-           PERFORM PROCESS-CHOICE.
+           PERFORM READ-ACCOUNT
+           IF ACCOUNT-FOUND
+               DISPLAY "Account: " ACCT-NUMBER
+                   " Balance: $" ACCT-BALANCE
+                   " Overdraft Limit: $" ACCT-OVERDRAFT-LIMIT
+           END-IF.
 
        DEPOSIT-MONEY.
-           DISPLAY "Enter deposit amount: ".
-           ACCEPT AMOUNT.
-           ADD AMOUNT TO BALANCE.
-           DISPLAY "Deposit successful!".
-           DISPLAY "New balance: $" BALANCE.
-           PERFORM SHOW-MENU
-           PERFORM PROCESS-CHOICE.
+           PERFORM READ-ACCOUNT
+           IF ACCOUNT-FOUND
+               IF NOT ACCT-OPEN
+                   DISPLAY "Account is closed."
+               ELSE
+                   PERFORM VALIDATE-AMOUNT
+                   ADD AMOUNT TO ACCT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   MOVE WS-ACCOUNT-NUMBER TO WS-JOURNAL-ACCT
+                   MOVE "DEP " TO WS-JOURNAL-TYPE
+                   MOVE AMOUNT TO WS-JOURNAL-AMOUNT
+                   MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+                   MOVE ZEROES TO WS-JOURNAL-RELATED-ACCT
+                   PERFORM WRITE-JOURNAL-ENTRY
+                   DISPLAY "Deposit successful!"
+                   DISPLAY "New balance: $" ACCT-BALANCE
+               END-IF
+           END-IF.
 
        WITHDRAW-MONEY.
-           DISPLAY "Enter withdrawal amount: ".
-           ACCEPT AMOUNT.
-           IF AMOUNT > BALANCE THEN
-               DISPLAY "Insufficient funds!"
+           PERFORM READ-ACCOUNT
+           IF ACCOUNT-FOUND
+               IF NOT ACCT-OPEN
+                   DISPLAY "Account is closed."
+               ELSE
+                   PERFORM VALIDATE-AMOUNT
+                   COMPUTE WS-AVAILABLE-FUNDS =
+                       ACCT-BALANCE + ACCT-OVERDRAFT-LIMIT
+                   IF AMOUNT > WS-AVAILABLE-FUNDS
+                       DISPLAY "Insufficient funds - exceeds "
+                           "overdraft limit!"
+                   ELSE
+                       IF AMOUNT > ACCT-BALANCE
+                           AND AMOUNT >
+                               WS-AVAILABLE-FUNDS - WS-OVERDRAFT-FEE
+                           DISPLAY "Insufficient funds - overdraft "
+                               "fee would exceed limit!"
+                       ELSE
+                           MOVE "N" TO WS-OVERDRAFT-FEE-SWITCH
+                           SUBTRACT AMOUNT FROM ACCT-BALANCE
+                           MOVE WS-ACCOUNT-NUMBER TO WS-JOURNAL-ACCT
+                           MOVE "WD  " TO WS-JOURNAL-TYPE
+                           MOVE AMOUNT TO WS-JOURNAL-AMOUNT
+                           MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+                           MOVE ZEROES TO WS-JOURNAL-RELATED-ACCT
+                           IF ACCT-BALANCE < 0
+                               SET OVERDRAFT-FEE-DUE TO TRUE
+                               SUBTRACT WS-OVERDRAFT-FEE
+                                   FROM ACCT-BALANCE
+                           END-IF
+                           REWRITE ACCOUNT-RECORD
+                           PERFORM WRITE-JOURNAL-ENTRY
+                           IF OVERDRAFT-FEE-DUE
+                               MOVE "FEE " TO WS-JOURNAL-TYPE
+                               MOVE WS-OVERDRAFT-FEE
+                                   TO WS-JOURNAL-AMOUNT
+                               MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+                               PERFORM WRITE-JOURNAL-ENTRY
+                               DISPLAY "Overdraft fee of $"
+                                   WS-OVERDRAFT-FEE " applied."
+                           END-IF
+                           DISPLAY "Withdrawal successful!"
+                           DISPLAY "New balance: $" ACCT-BALANCE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       TRANSFER-FUNDS.
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE INTO WS-SOURCE-ACCOUNT
+               INVALID KEY
+                   DISPLAY "Source account " WS-ACCOUNT-NUMBER
+                       " not found."
+               NOT INVALID KEY
+                   DISPLAY "Enter destination account number: "
+                   ACCEPT WS-TO-ACCOUNT-NUMBER
+                   PERFORM TRANSFER-TO-DESTINATION
+           END-READ.
+
+       TRANSFER-TO-DESTINATION.
+           IF WS-TO-ACCOUNT-NUMBER = WS-ACCOUNT-NUMBER
+               DISPLAY "Cannot transfer an account to itself."
+           ELSE
+               IF NOT SRC-OPEN
+                   DISPLAY "Source account is closed."
+               ELSE
+                   MOVE WS-TO-ACCOUNT-NUMBER TO ACCT-NUMBER
+                   READ ACCOUNT-MASTER-FILE INTO WS-DEST-ACCOUNT
+                       INVALID KEY
+                           DISPLAY "Destination account "
+                               WS-TO-ACCOUNT-NUMBER " not found."
+                       NOT INVALID KEY
+                           PERFORM POST-TRANSFER
+                   END-READ
+               END-IF
+           END-IF.
+
+       POST-TRANSFER.
+           IF NOT DST-OPEN
+               DISPLAY "Destination account is closed."
            ELSE
-               SUBTRACT AMOUNT FROM BALANCE
-               DISPLAY "Withdrawal successful!"
-               DISPLAY "New balance: $" BALANCE
+               PERFORM VALIDATE-AMOUNT
+               COMPUTE WS-AVAILABLE-FUNDS =
+                   SRC-BALANCE + SRC-OVERDRAFT-LIMIT
+               IF AMOUNT > WS-AVAILABLE-FUNDS
+                   DISPLAY "Insufficient funds - exceeds "
+                       "overdraft limit!"
+               ELSE
+                   IF AMOUNT > SRC-BALANCE
+                       AND AMOUNT >
+                           WS-AVAILABLE-FUNDS - WS-OVERDRAFT-FEE
+                       DISPLAY "Insufficient funds - overdraft "
+                           "fee would exceed limit!"
+                   ELSE
+                       MOVE "N" TO WS-OVERDRAFT-FEE-SWITCH
+                       SUBTRACT AMOUNT FROM SRC-BALANCE
+                       ADD AMOUNT TO DST-BALANCE
+                       IF SRC-BALANCE < 0
+                           SET OVERDRAFT-FEE-DUE TO TRUE
+                           SUBTRACT WS-OVERDRAFT-FEE FROM SRC-BALANCE
+                       END-IF
+
+                       MOVE WS-SOURCE-ACCOUNT TO ACCOUNT-RECORD
+                       MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+                       REWRITE ACCOUNT-RECORD
+
+                       MOVE WS-DEST-ACCOUNT TO ACCOUNT-RECORD
+                       MOVE WS-TO-ACCOUNT-NUMBER TO ACCT-NUMBER
+                       REWRITE ACCOUNT-RECORD
+
+                       MOVE WS-ACCOUNT-NUMBER TO WS-JOURNAL-ACCT
+                       MOVE "XFRD" TO WS-JOURNAL-TYPE
+                       MOVE AMOUNT TO WS-JOURNAL-AMOUNT
+                       MOVE SRC-BALANCE TO WS-JOURNAL-BALANCE
+                       IF OVERDRAFT-FEE-DUE
+                           ADD WS-OVERDRAFT-FEE TO WS-JOURNAL-BALANCE
+                       END-IF
+                       MOVE WS-TO-ACCOUNT-NUMBER
+                           TO WS-JOURNAL-RELATED-ACCT
+                       PERFORM WRITE-JOURNAL-ENTRY
+                       IF OVERDRAFT-FEE-DUE
+                           MOVE "FEE " TO WS-JOURNAL-TYPE
+                           MOVE WS-OVERDRAFT-FEE TO WS-JOURNAL-AMOUNT
+                           MOVE SRC-BALANCE TO WS-JOURNAL-BALANCE
+                           PERFORM WRITE-JOURNAL-ENTRY
+                           DISPLAY "Overdraft fee of $"
+                               WS-OVERDRAFT-FEE " applied."
+                       END-IF
+
+                       MOVE WS-TO-ACCOUNT-NUMBER TO WS-JOURNAL-ACCT
+                       MOVE "XFRC" TO WS-JOURNAL-TYPE
+                       MOVE AMOUNT TO WS-JOURNAL-AMOUNT
+                       MOVE DST-BALANCE TO WS-JOURNAL-BALANCE
+                       MOVE WS-ACCOUNT-NUMBER
+                           TO WS-JOURNAL-RELATED-ACCT
+                       PERFORM WRITE-JOURNAL-ENTRY
+
+                       DISPLAY "Transfer successful!"
+                       DISPLAY "New balance: $" SRC-BALANCE
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE WS-JOURNAL-ACCT TO TLOG-ACCT-NUMBER
+           MOVE WS-JOURNAL-TYPE TO TLOG-TRAN-TYPE
+           MOVE WS-JOURNAL-AMOUNT TO TLOG-AMOUNT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TLOG-TIMESTAMP
+           MOVE WS-JOURNAL-BALANCE TO TLOG-RESULT-BALANCE
+           MOVE WS-JOURNAL-RELATED-ACCT TO TLOG-RELATED-ACCT
+           MOVE SPACES TO TLOG-FILLER
+           WRITE TRANSACTION-LOG-RECORD.
+
+       ACCOUNT-MAINTENANCE.
+           DISPLAY "--- Account Maintenance ---".
+           DISPLAY "1. Open New Account".
+           DISPLAY "2. Close Account".
+           DISPLAY "3. Edit Customer Details".
+           DISPLAY "4. Return to Main Menu".
+           DISPLAY "Enter your choice (1-4): ".
+           ACCEPT WS-MAINT-CHOICE.
+           EVALUATE WS-MAINT-CHOICE
+               WHEN 1
+                   PERFORM OPEN-NEW-ACCOUNT
+               WHEN 2
+                   PERFORM CLOSE-ACCOUNT
+               WHEN 3
+                   PERFORM EDIT-CUSTOMER-DETAILS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       OPEN-NEW-ACCOUNT.
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   PERFORM BUILD-NEW-ACCOUNT-RECORD
+               NOT INVALID KEY
+                   DISPLAY "Account " WS-ACCOUNT-NUMBER
+                       " already exists."
+           END-READ.
+
+       BUILD-NEW-ACCOUNT-RECORD.
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           DISPLAY "Enter customer name: ".
+           ACCEPT ACCT-CUSTOMER-NAME.
+           DISPLAY "Enter customer address: ".
+           ACCEPT ACCT-ADDRESS.
+           DISPLAY "Enter product type (S=Savings, C=Checking): ".
+           ACCEPT ACCT-PRODUCT-TYPE.
+           DISPLAY "Enter starting balance: ".
+           ACCEPT ACCT-BALANCE.
+           DISPLAY "Enter overdraft limit: ".
+           ACCEPT ACCT-OVERDRAFT-LIMIT.
+           SET ACCT-OPEN TO TRUE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ACCT-OPEN-DATE
+           MOVE SPACES TO ACCT-FILLER
+           WRITE ACCOUNT-RECORD
+           MOVE WS-ACCOUNT-NUMBER TO WS-JOURNAL-ACCT
+           MOVE "OPEN" TO WS-JOURNAL-TYPE
+           MOVE ACCT-BALANCE TO WS-JOURNAL-AMOUNT
+           MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+           MOVE ZEROES TO WS-JOURNAL-RELATED-ACCT
+           PERFORM WRITE-JOURNAL-ENTRY
+           DISPLAY "Account " WS-ACCOUNT-NUMBER " opened.".
+
+       CLOSE-ACCOUNT.
+           PERFORM READ-ACCOUNT
+           IF ACCOUNT-FOUND
+               IF NOT ACCT-OPEN
+                   DISPLAY "Account is already closed."
+               ELSE
+                   IF ACCT-BALANCE NOT = ZERO
+                       DISPLAY
+                           "Cannot close - balance must be zero. "
+                           "Current balance: $" ACCT-BALANCE
+                   ELSE
+                       SET ACCT-CLOSED TO TRUE
+                       REWRITE ACCOUNT-RECORD
+                       MOVE WS-ACCOUNT-NUMBER TO WS-JOURNAL-ACCT
+                       MOVE "CLOS" TO WS-JOURNAL-TYPE
+                       MOVE ZERO TO WS-JOURNAL-AMOUNT
+                       MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+                       MOVE ZEROES TO WS-JOURNAL-RELATED-ACCT
+                       PERFORM WRITE-JOURNAL-ENTRY
+                       DISPLAY "Account " WS-ACCOUNT-NUMBER " closed."
+                   END-IF
+               END-IF
+           END-IF.
+
+       EDIT-CUSTOMER-DETAILS.
+           PERFORM READ-ACCOUNT
+           IF ACCOUNT-FOUND
+               DISPLAY "Current name: " ACCT-CUSTOMER-NAME
+               DISPLAY "Current address: " ACCT-ADDRESS
+               DISPLAY "Enter new customer name: "
+               ACCEPT ACCT-CUSTOMER-NAME
+               DISPLAY "Enter new address: "
+               ACCEPT ACCT-ADDRESS
+               REWRITE ACCOUNT-RECORD
+               DISPLAY "Customer details updated."
            END-IF.
-           PERFORM SHOW-MENU
-           PERFORM PROCESS-CHOICE.
\ No newline at end of file
