@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCTMAS-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "ACCTMAS.cpy".
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY "TRANLOG.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAS-STATUS              PIC XX.
+           88 ACCTMAS-OK                 VALUE "00".
+           88 ACCTMAS-EOF                VALUE "10".
+           88 ACCTMAS-NOT-EXIST          VALUE "35".
+
+       01 WS-TRANLOG-STATUS              PIC XX.
+           88 TRANLOG-OK                 VALUE "00".
+           88 TRANLOG-NOT-EXIST          VALUE "35".
+
+       01 WS-ACCTMAS-EOF-SWITCH          PIC X VALUE "N".
+           88 ACCOUNTS-DONE              VALUE "Y".
+
+      *> Monthly rate by product type; savings earns interest,
+      *> checking does not.
+       01 WS-SAVINGS-MONTHLY-RATE        PIC V9999 VALUE .0015.
+
+       01 WS-INTEREST-AMOUNT             PIC S9(7)V99.
+       01 WS-ACCOUNTS-CREDITED           PIC 9(7) VALUE ZERO.
+       01 WS-TOTAL-INTEREST-PAID         PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-JOURNAL-ACCT                PIC 9(8).
+       01 WS-JOURNAL-TYPE                PIC X(4).
+       01 WS-JOURNAL-AMOUNT              PIC S9(7)V99.
+       01 WS-JOURNAL-BALANCE             PIC S9(7)V99.
+       01 WS-JOURNAL-RELATED-ACCT        PIC 9(8) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-FILES
+           PERFORM POST-INTEREST-TO-ACCOUNTS UNTIL ACCOUNTS-DONE
+           DISPLAY "Accounts credited with interest: "
+               WS-ACCOUNTS-CREDITED
+           DISPLAY "Total interest paid: $" WS-TOTAL-INTEREST-PAID
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF ACCTMAS-NOT-EXIST
+               DISPLAY "BANKINT ABEND - ACCTMAS does not exist; "
+                   "run BANKPOST or open an account first"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND TRANSACTION-LOG-FILE
+           IF TRANLOG-NOT-EXIST
+               OPEN OUTPUT TRANSACTION-LOG-FILE
+               CLOSE TRANSACTION-LOG-FILE
+               OPEN EXTEND TRANSACTION-LOG-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE TRANSACTION-LOG-FILE.
+
+       POST-INTEREST-TO-ACCOUNTS.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET ACCOUNTS-DONE TO TRUE
+               NOT AT END
+                   PERFORM APPLY-INTEREST-IF-ELIGIBLE
+           END-READ.
+
+       APPLY-INTEREST-IF-ELIGIBLE.
+           IF ACCT-OPEN AND ACCT-IS-SAVINGS AND ACCT-BALANCE > 0
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   ACCT-BALANCE * WS-SAVINGS-MONTHLY-RATE
+               IF WS-INTEREST-AMOUNT > 0
+                   ADD WS-INTEREST-AMOUNT TO ACCT-BALANCE
+                   REWRITE ACCOUNT-RECORD
+                   MOVE ACCT-NUMBER TO WS-JOURNAL-ACCT
+                   MOVE "INT " TO WS-JOURNAL-TYPE
+                   MOVE WS-INTEREST-AMOUNT TO WS-JOURNAL-AMOUNT
+                   MOVE ACCT-BALANCE TO WS-JOURNAL-BALANCE
+                   MOVE ZEROES TO WS-JOURNAL-RELATED-ACCT
+                   PERFORM WRITE-JOURNAL-ENTRY
+                   ADD 1 TO WS-ACCOUNTS-CREDITED
+                   ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST-PAID
+               END-IF
+           END-IF.
+
+       WRITE-JOURNAL-ENTRY.
+           MOVE WS-JOURNAL-ACCT TO TLOG-ACCT-NUMBER
+           MOVE WS-JOURNAL-TYPE TO TLOG-TRAN-TYPE
+           MOVE WS-JOURNAL-AMOUNT TO TLOG-AMOUNT
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TLOG-TIMESTAMP
+           MOVE WS-JOURNAL-BALANCE TO TLOG-RESULT-BALANCE
+           MOVE WS-JOURNAL-RELATED-ACCT TO TLOG-RELATED-ACCT
+           MOVE SPACES TO TLOG-FILLER
+           WRITE TRANSACTION-LOG-RECORD.
