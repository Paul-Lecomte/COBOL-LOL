@@ -0,0 +1,13 @@
+//BANKINT  JOB (ACCTG),'MONTH-END INTEREST',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Month-end interest posting run for BANK-ACCOUNT. Reads every
+//* account on ACCTMAS, credits interest to open savings accounts
+//* with a positive balance, and journals the posting to TRANLOG.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BANKINT
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//ACCTMAS  DD DSN=PROD.BANK.ACCTMAS,DISP=SHR
+//TRANLOG  DD DSN=PROD.BANK.TRANLOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
