@@ -0,0 +1,19 @@
+//BANKPOST JOB (ACCTG),'EOD POSTING RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* End-of-day batch posting run for BANK-ACCOUNT.
+//* Reads the day's deposits/withdrawals from DAILYTXN and posts
+//* them against ACCTMAS, appending to TRANLOG and driven by
+//* CKPTFILE so a restart after an abend resumes from the last
+//* committed transaction instead of double-posting or skipping
+//* unposted ones. POSTRPT holds the posting summary report.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BANKPOST
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//ACCTMAS  DD DSN=PROD.BANK.ACCTMAS,DISP=SHR
+//DAILYTXN DD DSN=PROD.BANK.DAILYTXN,DISP=SHR
+//TRANLOG  DD DSN=PROD.BANK.TRANLOG,DISP=MOD
+//CKPTFILE DD DSN=PROD.BANK.CKPTFILE,DISP=SHR
+//POSTRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
