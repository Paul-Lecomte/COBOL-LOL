@@ -0,0 +1,14 @@
+//BANKTBAL JOB (ACCTG),'TRIAL BALANCE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Daily trial balance report for BANK-ACCOUNT. Lists every
+//* account's balance from ACCTMAS plus today's total deposits
+//* and withdrawals from TRANLOG, for branch reconciliation.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BANKTBAL
+//STEPLIB  DD DSN=PROD.BANK.LOADLIB,DISP=SHR
+//ACCTMAS  DD DSN=PROD.BANK.ACCTMAS,DISP=SHR
+//TRANLOG  DD DSN=PROD.BANK.TRANLOG,DISP=SHR
+//TRIALBAL DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
