@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANKTBAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCTMAS-STATUS.
+
+           SELECT TRANSACTION-LOG-FILE ASSIGN TO "TRANLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANLOG-STATUS.
+
+           SELECT TRIAL-BALANCE-FILE ASSIGN TO "TRIALBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRIALBAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+           COPY "ACCTMAS.cpy".
+
+       FD  TRANSACTION-LOG-FILE.
+           COPY "TRANLOG.cpy".
+
+       FD  TRIAL-BALANCE-FILE.
+       01 WS-REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCTMAS-STATUS              PIC XX.
+           88 ACCTMAS-OK                 VALUE "00".
+           88 ACCTMAS-EOF                VALUE "10".
+           88 ACCTMAS-NOT-EXIST          VALUE "35".
+
+       01 WS-TRANLOG-STATUS              PIC XX.
+           88 TRANLOG-OK                 VALUE "00".
+           88 TRANLOG-EOF                VALUE "10".
+           88 TRANLOG-NOT-EXIST          VALUE "35".
+
+       01 WS-TRIALBAL-STATUS             PIC XX.
+
+       01 WS-ACCTMAS-EOF-SWITCH          PIC X VALUE "N".
+           88 ACCOUNTS-DONE              VALUE "Y".
+
+       01 WS-TRANLOG-EOF-SWITCH          PIC X VALUE "N".
+           88 JOURNAL-DONE               VALUE "Y".
+
+       01 WS-TODAY-DATE                  PIC 9(8).
+       01 WS-ACCOUNT-COUNT               PIC 9(7) VALUE ZERO.
+       01 WS-MASTER-TOTAL-BALANCE        PIC S9(9)V99 VALUE ZERO.
+       01 WS-MASTER-TOTAL-BALANCE-ED     PIC -(8)9.99.
+       01 WS-TOTAL-DEPOSITS              PIC S9(9)V99 VALUE ZERO.
+       01 WS-TOTAL-WITHDRAWALS           PIC S9(9)V99 VALUE ZERO.
+
+       01 WS-DETAIL-LINE.
+           05 FILLER                     PIC X(3) VALUE SPACES.
+           05 DL-ACCT-NUMBER             PIC 9(8).
+           05 FILLER                     PIC X(3) VALUE SPACES.
+           05 DL-CUSTOMER-NAME           PIC X(30).
+           05 FILLER                     PIC X(2) VALUE SPACES.
+           05 DL-STATUS                  PIC X(1).
+           05 FILLER                     PIC X(3) VALUE SPACES.
+           05 DL-BALANCE                 PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           PERFORM OPEN-FILES
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM LIST-ALL-ACCOUNTS UNTIL ACCOUNTS-DONE
+           PERFORM SUM-TODAYS-ACTIVITY UNTIL JOURNAL-DONE
+           PERFORM WRITE-REPORT-TOTALS
+           PERFORM CLOSE-FILES
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           IF ACCTMAS-NOT-EXIST
+               DISPLAY "BANKTBAL ABEND - ACCTMAS does not exist; "
+                   "no accounts to report on"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT TRANSACTION-LOG-FILE
+           IF TRANLOG-NOT-EXIST
+               SET JOURNAL-DONE TO TRUE
+           END-IF
+           OPEN OUTPUT TRIAL-BALANCE-FILE.
+
+       CLOSE-FILES.
+           CLOSE ACCOUNT-MASTER-FILE
+           CLOSE TRANSACTION-LOG-FILE
+           CLOSE TRIAL-BALANCE-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "DAILY TRIAL BALANCE REPORT - " WS-TODAY-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE "   ACCT NO  CUSTOMER NAME                  ST  BALANCE"
+               TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE.
+
+       LIST-ALL-ACCOUNTS.
+           READ ACCOUNT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET ACCOUNTS-DONE TO TRUE
+               NOT AT END
+                   PERFORM WRITE-ACCOUNT-DETAIL
+           END-READ.
+
+       WRITE-ACCOUNT-DETAIL.
+           MOVE ACCT-NUMBER TO DL-ACCT-NUMBER
+           MOVE ACCT-CUSTOMER-NAME TO DL-CUSTOMER-NAME
+           MOVE ACCT-STATUS TO DL-STATUS
+           MOVE ACCT-BALANCE TO DL-BALANCE
+           MOVE WS-DETAIL-LINE TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           ADD 1 TO WS-ACCOUNT-COUNT
+           ADD ACCT-BALANCE TO WS-MASTER-TOTAL-BALANCE.
+
+       SUM-TODAYS-ACTIVITY.
+           READ TRANSACTION-LOG-FILE
+               AT END
+                   SET JOURNAL-DONE TO TRUE
+               NOT AT END
+                   PERFORM ACCUMULATE-TRANSACTION
+           END-READ.
+
+       ACCUMULATE-TRANSACTION.
+           IF TLOG-TIMESTAMP(1:8) = WS-TODAY-DATE
+               IF TLOG-TRAN-TYPE = "DEP " OR TLOG-TRAN-TYPE = "XFRC"
+                   OR TLOG-TRAN-TYPE = "INT " OR TLOG-TRAN-TYPE = "OPEN"
+                   ADD TLOG-AMOUNT TO WS-TOTAL-DEPOSITS
+               END-IF
+               IF TLOG-TRAN-TYPE = "WD  " OR TLOG-TRAN-TYPE = "XFRD"
+                   OR TLOG-TRAN-TYPE = "FEE "
+                   ADD TLOG-AMOUNT TO WS-TOTAL-WITHDRAWALS
+               END-IF
+           END-IF.
+
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Accounts listed        : " WS-ACCOUNT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-MASTER-TOTAL-BALANCE TO WS-MASTER-TOTAL-BALANCE-ED
+           STRING "Total of all balances   : "
+               WS-MASTER-TOTAL-BALANCE-ED
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Today's total deposits  : " WS-TOTAL-DEPOSITS
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "Today's total withdrawal: " WS-TOTAL-WITHDRAWALS
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           WRITE WS-REPORT-LINE.
